@@ -0,0 +1,95 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut19.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 21st 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer3.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS IDNum
+              FILE STATUS IS WSCustFileStatus.
+       SELECT ControlFile ASSIGN TO "CustControl.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WSFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY CUSTRECWIDE.
+FD ControlFile.
+       01 ControlRecord.
+              02 ControlDate PIC X(8).
+              02 ControlCount PIC 9(8).
+WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE "N".
+       01 TodayCount PIC 9(8) VALUE 0.
+       01 YesterdayCount PIC 9(8) VALUE 0.
+       01 YesterdayDate PIC X(8) VALUE SPACES.
+       01 WSToday PIC X(8).
+       01 HasPriorControl PIC X VALUE "N".
+       01 WSFileStatus PIC XX.
+       01 WSCustFileStatus PIC XX.
+
+PROCEDURE DIVISION.
+MainPara.
+       PERFORM ReadPriorControl.
+       PERFORM CountCustomers.
+       PERFORM PrintReconciliation.
+       PERFORM WriteControl.
+       STOP RUN.
+
+ReadPriorControl.
+       MOVE "N" TO HasPriorControl.
+       OPEN INPUT ControlFile.
+       IF WSFileStatus = "00"
+              READ ControlFile
+                     AT END MOVE "N" TO HasPriorControl
+                     NOT AT END
+                            MOVE "Y" TO HasPriorControl
+                            MOVE ControlDate TO YesterdayDate
+                            MOVE ControlCount TO YesterdayCount
+              END-READ
+              CLOSE ControlFile
+       END-IF.
+
+CountCustomers.
+       MOVE 0 TO TodayCount.
+       OPEN INPUT CustomerFile.
+       IF WSCustFileStatus = "00"
+              PERFORM UNTIL WSEOF = "Y"
+                     READ CustomerFile NEXT RECORD
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END ADD 1 TO TodayCount
+                     END-READ
+              END-PERFORM
+              CLOSE CustomerFile
+       ELSE
+              DISPLAY "No customer master file found - count is zero."
+       END-IF.
+
+PrintReconciliation.
+       DISPLAY " "
+       DISPLAY "CUSTOMER MASTER RECONCILIATION REPORT"
+       DISPLAY "Today's record count     : " TodayCount
+       IF HasPriorControl = "N"
+              DISPLAY "No prior control total on file - nothing to compare."
+       ELSE
+              DISPLAY "Prior control date       : " YesterdayDate
+              DISPLAY "Prior record count       : " YesterdayCount
+              IF TodayCount = YesterdayCount
+                     DISPLAY "Reconciliation OK - counts match."
+              ELSE
+                     DISPLAY "RECONCILIATION MISMATCH - counts differ."
+              END-IF
+       END-IF.
+
+WriteControl.
+       ACCEPT WSToday FROM DATE YYYYMMDD.
+       OPEN OUTPUT ControlFile.
+       MOVE WSToday TO ControlDate.
+       MOVE TodayCount TO ControlCount.
+       WRITE ControlRecord.
+       CLOSE ControlFile.
