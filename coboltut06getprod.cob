@@ -0,0 +1,18 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut06getprod.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 20th 2022
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LNum1       PIC 9(7)V99.
+       01 LNum2       PIC 9(7)V99.
+       01 LProd1      PIC 9(7)V99.
+PROCEDURE DIVISION USING LNum1, LNum2, LProd1.
+       COMPUTE LProd1 = LNum1 * LNum2
+              ON SIZE ERROR DISPLAY "coboltut06getprod: product overflowed LProd1"
+       END-COMPUTE.
+
+EXIT PROGRAM.
