@@ -0,0 +1,72 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut20.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 21st 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OldCustomerFile ASSIGN TO "Customer2.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WSOldFileStatus.
+       SELECT CustomerFile ASSIGN TO "Customer3.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS IDNum
+              FILE STATUS IS WSFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD OldCustomerFile.
+       01 OldCustomerData.
+              02 OldIDNum PIC 9(5).
+              02 OldFirstName PIC X(15).
+              02 OldLastName PIC X(15).
+FD CustomerFile.
+       COPY CUSTRECWIDE.
+WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE "N".
+       01 ConvertedCount PIC 9(8) VALUE 0.
+       01 SkippedCount PIC 9(8) VALUE 0.
+       01 WSFileStatus PIC XX.
+       01 WSOldFileStatus PIC XX.
+
+PROCEDURE DIVISION.
+MainPara.
+       OPEN INPUT OldCustomerFile.
+       OPEN I-O CustomerFile.
+       IF WSFileStatus NOT = "00"
+              OPEN OUTPUT CustomerFile
+       END-IF.
+       IF WSOldFileStatus = "00"
+              PERFORM UNTIL WSEOF = "Y"
+                     READ OldCustomerFile
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END PERFORM ConvertRecord
+                     END-READ
+              END-PERFORM
+              CLOSE OldCustomerFile
+       ELSE
+              DISPLAY "No legacy customer file (Customer2.dat) found - nothing to convert."
+       END-IF.
+       CLOSE CustomerFile.
+       DISPLAY " ".
+       DISPLAY "MIGRATION COMPLETE".
+       DISPLAY "Records converted : " ConvertedCount.
+       DISPLAY "Records skipped (duplicate ID) : " SkippedCount.
+       STOP RUN.
+
+ConvertRecord.
+       MOVE OldIDNum TO IDNum.
+       MOVE OldFirstName TO FirstName.
+       MOVE OldLastName TO LastName.
+       MOVE "R" TO CustomerType.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO DateAdded.
+       MOVE DateAdded TO LastUpdated.
+       WRITE CustomerData
+              INVALID KEY
+                     ADD 1 TO SkippedCount
+                     DISPLAY "Skipped duplicate ID " OldIDNum
+              NOT INVALID KEY
+                     ADD 1 TO ConvertedCount
+       END-WRITE.
