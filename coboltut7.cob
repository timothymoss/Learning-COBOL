@@ -4,23 +4,79 @@ PROGRAM-ID. coboltut7.
 AUTHOR. Timothy Moss.
 DATE-WRITTEN. December 20th 2022
 ENVIRONMENT DIVISION.
-
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CheckpointFile ASSIGN TO "OutputCheckpoint.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WSFileStatus.
 DATA DIVISION.
 FILE SECTION.
+FD CheckpointFile.
+       01 CheckpointRecord.
+              02 CheckpointInd PIC 9(1).
+              02 CheckpointStage PIC 9.
 WORKING-STORAGE SECTION.
        01 Ind PIC 9(1) VALUE 0.
+       01 RangeStart PIC 9(1).
+       01 RangeEnd PIC 9(1).
+       01 WSFileStatus PIC XX.
+       01 WSLastCheckpoint PIC 9(1) VALUE 0.
+       01 WSLastStage PIC 9 VALUE 0.
+       01 WSStage PIC 9 VALUE 1.
+       01 WSEOF PIC X VALUE "N".
 PROCEDURE DIVISION.
-PERFORM OutputData WITH TEST AFTER UNTIL IND > 5
-       GO TO ForLoop.
+MainPara.
+       PERFORM ResumeFromCheckpoint.
+       IF WSLastStage = 1
+              MOVE WSLastCheckpoint TO Ind
+       END-IF.
+       OPEN EXTEND CheckpointFile.
+       IF WSFileStatus NOT = "00"
+              CLOSE CheckpointFile
+              OPEN OUTPUT CheckpointFile
+       END-IF.
+       PERFORM OutputData UNTIL Ind > 5.
+       PERFORM ForLoop.
+       CLOSE CheckpointFile.
+       STOP RUN.
+
+ResumeFromCheckpoint.
+       MOVE 0 TO WSLastCheckpoint.
+       MOVE 0 TO WSLastStage.
+       MOVE "N" TO WSEOF.
+       OPEN INPUT CheckpointFile.
+       IF WSFileStatus = "00"
+              PERFORM UNTIL WSEOF = "Y"
+                     READ CheckpointFile
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END
+                                   MOVE CheckpointInd TO WSLastCheckpoint
+                                   MOVE CheckpointStage TO WSLastStage
+                     END-READ
+              END-PERFORM
+       END-IF.
+       CLOSE CheckpointFile.
 
 OutputData.
        DISPLAY Ind.
-       Add 1 TO Ind.
+       ADD 1 TO Ind.
+       MOVE 1 TO WSStage.
+       PERFORM WriteCheckpoint.
 
 ForLoop.
-       PERFORM OutputData2 VARYING Ind FROM 1 BY 1 UNTIL Ind=5
-       STOP RUN.
+       DISPLAY "Enter start value (record N) : " WITH NO ADVANCING.
+       ACCEPT RangeStart.
+       DISPLAY "Enter end value (record M) : " WITH NO ADVANCING.
+       ACCEPT RangeEnd.
+       PERFORM OutputData2 VARYING Ind FROM RangeStart BY 1 UNTIL Ind > RangeEnd.
 
 OutputData2.
        DISPLAY Ind.
+       MOVE 2 TO WSStage.
+       PERFORM WriteCheckpoint.
 
+WriteCheckpoint.
+       MOVE Ind TO CheckpointInd.
+       MOVE WSStage TO CheckpointStage.
+       WRITE CheckpointRecord.
