@@ -8,33 +8,55 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "Customer2.dat"
               ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS IS SEQUENTIAL.
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WSFileStatus.
 DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
-       01 CustomerData.
-              02 IDNum PIC 9(5).
-              02 CustomerName.
-                     03 FirstName PIC X(15).
-                     03 LastName PIC X(15).
+       COPY CUSTREC.
 WORKING-STORAGE SECTION.
 01 WSCustomer.
               02 WSIDNum PIC 9(5).
               02 WSCustomerName.
                      03 WSFirstName PIC X(15).
                      03 WSLastName PIC X(15).
+01 WSEOF PIC X.
+01 DuplicateFound PIC X VALUE "N".
+01 WSFileStatus PIC XX.
+01 EnteredID PIC 9(5).
 
 PROCEDURE DIVISION.
-OPEN EXTEND CustomerFile.
        DISPLAY "Customer ID " WITH NO ADVANCING
-       ACCEPT IDNum
-       DISPLAY "Customer First Name " WITH NO ADVANCING
-       ACCEPT FirstName
-       DISPLAY "Customer Last Name " WITH NO ADVANCING
-       ACCEPT LastName
-       WRITE CustomerData
-       END-WRITE.
-CLOSE CustomerFile.
+       ACCEPT EnteredID.
 
+       MOVE "N" TO WSEOF.
+       MOVE "N" TO DuplicateFound.
+       OPEN INPUT CustomerFile.
+       IF WSFileStatus = "00"
+              PERFORM UNTIL WSEOF = "Y"
+                     READ CustomerFile INTO WSCustomer
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END
+                                   IF WSIDNum = EnteredID
+                                          MOVE "Y" TO DuplicateFound
+                                   END-IF
+                     END-READ
+              END-PERFORM
+              CLOSE CustomerFile
+       END-IF.
+
+       IF DuplicateFound = "Y"
+              DISPLAY "Customer ID " EnteredID " already exists - not added."
+       ELSE
+              MOVE EnteredID TO IDNum
+              DISPLAY "Customer First Name " WITH NO ADVANCING
+              ACCEPT FirstName
+              DISPLAY "Customer Last Name " WITH NO ADVANCING
+              ACCEPT LastName
+              OPEN EXTEND CustomerFile
+              WRITE CustomerData
+              END-WRITE
+              CLOSE CustomerFile
+       END-IF.
 
 STOP RUN.
