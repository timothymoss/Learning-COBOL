@@ -0,0 +1,153 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut22.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 21st 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CsvFile ASSIGN TO "Customer.csv"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+       SELECT CustomerFile ASSIGN TO "Customer3.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS IDNum
+              FILE STATUS IS WSCustFileStatus.
+       SELECT AuditFile ASSIGN TO "AuditFile.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS AuditFileStatus.
+       SELECT CheckpointFile ASSIGN TO "Checkpoint.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS CheckpointFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD CsvFile.
+       01 CsvRecord PIC X(80).
+FD CustomerFile.
+       COPY CUSTRECWIDE.
+FD AuditFile.
+       01 AuditRecord.
+              02 AuditTimestamp PIC X(14).
+              02 AuditOperation PIC X(10).
+              02 AuditIDNum PIC 9(6).
+FD CheckpointFile.
+       01 CheckpointRecord.
+              02 CheckpointSeqOut PIC 9(6).
+              02 CheckpointTimestamp PIC X(14).
+              02 CheckpointOperation PIC X(10).
+              02 CheckpointIDNum PIC 9(6).
+WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE "N".
+       01 FirstLine PIC X VALUE "Y".
+       01 WSIDNum PIC X(6).
+       01 ImportedCount PIC 9(8) VALUE 0.
+       01 SkippedCount PIC 9(8) VALUE 0.
+       01 WSNameValid PIC 9.
+       01 WSRecordValid PIC 9.
+       01 CheckpointSeq PIC 9(6) VALUE 0.
+       01 AuditFileStatus PIC XX.
+       01 CheckpointFileStatus PIC XX.
+       01 WSCustFileStatus PIC XX.
+
+PROCEDURE DIVISION.
+MainPara.
+       OPEN INPUT CsvFile.
+       OPEN I-O CustomerFile.
+       IF WSCustFileStatus NOT = "00"
+              OPEN OUTPUT CustomerFile
+              CLOSE CustomerFile
+              OPEN I-O CustomerFile
+       END-IF.
+       OPEN EXTEND AuditFile.
+       IF AuditFileStatus NOT = "00"
+              OPEN OUTPUT AuditFile
+       END-IF.
+       OPEN EXTEND CheckpointFile.
+       IF CheckpointFileStatus NOT = "00"
+              OPEN OUTPUT CheckpointFile
+       END-IF.
+       PERFORM UNTIL WSEOF = "Y"
+              READ CsvFile
+                     AT END MOVE "Y" TO WSEOF
+                     NOT AT END PERFORM ImportCsvRecord
+              END-READ
+       END-PERFORM.
+       CLOSE CsvFile.
+       CLOSE CustomerFile.
+       CLOSE AuditFile.
+       CLOSE CheckpointFile.
+       DISPLAY " ".
+       DISPLAY "CSV IMPORT COMPLETE".
+       DISPLAY "Records imported : " ImportedCount.
+       DISPLAY "Records skipped (duplicate ID or invalid data) : " SkippedCount.
+       STOP RUN.
+
+ImportCsvRecord.
+       IF FirstLine = "Y"
+              MOVE "N" TO FirstLine
+       ELSE
+              UNSTRING CsvRecord DELIMITED BY ","
+                     INTO WSIDNum, FirstName, LastName, CustomerType
+              END-UNSTRING
+              MOVE FUNCTION UPPER-CASE(FirstName) TO FirstName
+              MOVE FUNCTION UPPER-CASE(LastName) TO LastName
+              MOVE 1 TO WSRecordValid
+              IF FirstName = SPACES OR LastName = SPACES
+                     MOVE 0 TO WSRecordValid
+              END-IF
+              IF WSRecordValid = 1
+                     CALL "coboltut15checkname" USING FirstName, WSNameValid
+                     IF WSNameValid NOT = 1
+                            MOVE 0 TO WSRecordValid
+                     END-IF
+              END-IF
+              IF WSRecordValid = 1
+                     CALL "coboltut15checkname" USING LastName, WSNameValid
+                     IF WSNameValid NOT = 1
+                            MOVE 0 TO WSRecordValid
+                     END-IF
+              END-IF
+              IF WSRecordValid = 1
+                     IF NOT Retail AND NOT Wholesale
+                            MOVE 0 TO WSRecordValid
+                     END-IF
+              END-IF
+              IF WSRecordValid = 0
+                     ADD 1 TO SkippedCount
+                     DISPLAY "Skipped invalid record for ID " WSIDNum
+              ELSE
+                     MOVE WSIDNum TO IDNum
+                     MOVE FUNCTION CURRENT-DATE(1:8) TO DateAdded
+                     MOVE DateAdded TO LastUpdated
+                     WRITE CustomerData
+                            INVALID KEY
+                                   ADD 1 TO SkippedCount
+                                   DISPLAY "Skipped duplicate ID " WSIDNum
+                            NOT INVALID KEY
+                                   ADD 1 TO ImportedCount
+                                   PERFORM WriteCheckpoint THRU WriteCheckpoint-Exit
+                                   PERFORM LogAudit THRU LogAudit-Exit
+                     END-WRITE
+              END-IF
+       END-IF.
+
+LogAudit.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AuditTimestamp.
+       MOVE "ADD" TO AuditOperation.
+       MOVE IDNum TO AuditIDNum.
+       WRITE AuditRecord.
+LogAudit-Exit.
+       EXIT.
+
+WriteCheckpoint.
+       ADD 1 TO CheckpointSeq.
+       MOVE CheckpointSeq TO CheckpointSeqOut.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO CheckpointTimestamp.
+       MOVE "ADD" TO CheckpointOperation.
+       MOVE IDNum TO CheckpointIDNum.
+       WRITE CheckpointRecord.
+WriteCheckpoint-Exit.
+       EXIT.
