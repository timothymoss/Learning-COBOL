@@ -0,0 +1,44 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut25.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 21st 2022
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+       01 WSCommand PIC X(100).
+       01 JobFailed PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+MainPara.
+       DISPLAY "BATCH JOB : build customer file, list roster, reconcile".
+       DISPLAY "NOTE: step 1 (coboltut11) prompts for input at the console -".
+       DISPLAY "this job is chained but not yet unattended.".
+       MOVE "./coboltut11" TO WSCommand.
+       PERFORM RunStep.
+       IF JobFailed = "N"
+              MOVE "./coboltut13" TO WSCommand
+              PERFORM RunStep
+       END-IF.
+       IF JobFailed = "N"
+              MOVE "./coboltut19" TO WSCommand
+              PERFORM RunStep
+       END-IF.
+       IF JobFailed = "Y"
+              DISPLAY "BATCH JOB ABORTED."
+       ELSE
+              DISPLAY "BATCH JOB COMPLETE."
+       END-IF.
+       STOP RUN.
+
+RunStep.
+       DISPLAY "Running step : " WSCommand.
+       CALL "SYSTEM" USING WSCommand.
+       IF RETURN-CODE = 0
+              DISPLAY "Step completed : " WSCommand
+       ELSE
+              DISPLAY "Step failed (RC=" RETURN-CODE ") : " WSCommand
+              MOVE "Y" TO JobFailed
+       END-IF.
