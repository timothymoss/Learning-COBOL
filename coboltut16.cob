@@ -11,11 +11,59 @@ FILE SECTION.
 WORKING-STORAGE SECTION.
        01 Table1.
               02 Friend PIC X(15) OCCURS 4 TIMES.
+       01 Choice PIC 9.
+       01 StayOpen PIC X VALUE "Y".
+       01 Idx PIC 9.
+       01 ChangeIdx PIC 9.
+       01 FoundSlot PIC X.
 PROCEDURE DIVISION.
+       MOVE SPACES TO Table1.
        MOVE "Tom" TO Friend(1).
        MOVE "Mary" TO Friend(2).
        MOVE "Larry" TO Friend(3).
-       DISPLAY Friend(2).
-       Display Table1.
+       PERFORM UNTIL StayOpen NOT = "Y"
+              DISPLAY " "
+              DISPLAY "1-Add Friend  2-Change Friend  3-List Friends  0-Quit"
+              DISPLAY "Enter choice : " WITH NO ADVANCING
+              ACCEPT Choice
+              EVALUATE Choice
+                     WHEN 1 PERFORM AddFriend
+                     WHEN 2 PERFORM ChangeFriend
+                     WHEN 3 PERFORM ListFriends
+                     WHEN 0 MOVE "N" TO StayOpen
+                     WHEN OTHER DISPLAY "Invalid choice."
+              END-EVALUATE
+       END-PERFORM.
+STOP RUN.
 
-STOP RUN.
\ No newline at end of file
+AddFriend.
+       MOVE "N" TO FoundSlot.
+       PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+              IF Friend(Idx) = SPACES AND FoundSlot = "N"
+                     MOVE "Y" TO FoundSlot
+                     DISPLAY "Enter friend's name : " WITH NO ADVANCING
+                     ACCEPT Friend(Idx)
+              END-IF
+       END-PERFORM.
+       IF FoundSlot = "N"
+              DISPLAY "Friend table is full."
+       END-IF.
+
+ChangeFriend.
+       DISPLAY "Enter friend number to change (1-4) : " WITH NO ADVANCING.
+       ACCEPT ChangeIdx.
+       IF ChangeIdx < 1 OR ChangeIdx > 4
+              DISPLAY "Invalid friend number."
+       ELSE
+              DISPLAY "Enter new name : " WITH NO ADVANCING
+              ACCEPT Friend(ChangeIdx)
+       END-IF.
+
+ListFriends.
+       DISPLAY " ".
+       DISPLAY "FRIEND LIST".
+       PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+              IF Friend(Idx) NOT = SPACES
+                     DISPLAY Idx ": " Friend(Idx)
+              END-IF
+       END-PERFORM.
