@@ -12,11 +12,7 @@ FILE-CONTROL.
 DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
-       01 CustomerData.
-              02 IDNum PIC 9(5).
-              02 CustomerName.
-                     03 FirstName PIC X(15).
-                     03 LastName PIC X(15).
+       COPY CUSTREC.
 WORKING-STORAGE SECTION.
 01 WSCustomer.
               02 WSIDNum PIC 9(5).
@@ -24,16 +20,34 @@ WORKING-STORAGE SECTION.
                      03 WSFirstName PIC X(15).
                      03 WSLastName PIC X(15).
 01 WSEOF PIC A(1).
+01 LineCount PIC 99 VALUE 0.
+01 TotalCustomers PIC 9(6) VALUE 0.
 
 PROCEDURE DIVISION.
 OPEN INPUT CustomerFile.
+       PERFORM PrintHeading.
        PERFORM UNTIL WSEOF="Y"
               READ CustomerFile INTO WSCustomer
                      AT END MOVE "Y" TO WSEOF
-                     NOT AT END DISPLAY WSCustomer
+                     NOT AT END
+                            IF LineCount = 20
+                                   PERFORM PrintHeading
+                            END-IF
+                            DISPLAY WSIDNum "  " WSFirstName "  " WSLastName
+                            ADD 1 TO LineCount
+                            ADD 1 TO TotalCustomers
               END-READ
        END-PERFORM
 CLOSE CustomerFile.
+       DISPLAY " ".
+       DISPLAY "Total Customers: " TotalCustomers.
 
 
 STOP RUN.
+
+PrintHeading.
+       DISPLAY " ".
+       DISPLAY "CUSTOMER ROSTER".
+       DISPLAY "ID       FIRST NAME       LAST NAME".
+       DISPLAY "-----    ---------------  ---------------".
+       MOVE 0 TO LineCount.
