@@ -8,29 +8,62 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "Customer.dat"
               ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS IS SEQUENTIAL.
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WSFileStatus.
 DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
-       01 CustomerData.
-              02 IDNum PIC 9(5).
-              02 CustomerName.
-                     03 FirstName PIC X(15).
-                     03 LastName PIC X(15).
+       COPY CUSTREC.
 WORKING-STORAGE SECTION.
 01 WSCustomer.
               02 WSIDNum PIC 9(5).
               02 WSCustomerName.
                      03 WSFirstName PIC X(15).
                      03 WSLastName PIC X(15).
+01 WSFileStatus PIC XX.
+01 ExistingRecords PIC 9(8) VALUE 0.
+01 WSEOF PIC X.
+01 Confirm PIC X.
 
 PROCEDURE DIVISION.
-OPEN OUTPUT CustomerFile.
-       MOVE 00001 TO IDNum.
-       MOVE "Doug" TO FirstName.
-       MOVE "Thomas" TO LastName.
-       WRITE CustomerData
-       END-WRITE.
+       MOVE "N" TO WSEOF.
+       OPEN INPUT CustomerFile.
+       IF WSFileStatus = "00"
+              PERFORM UNTIL WSEOF = "Y"
+                     READ CustomerFile
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END ADD 1 TO ExistingRecords
+                     END-READ
+              END-PERFORM
+              CLOSE CustomerFile
+       END-IF.
+
+       IF ExistingRecords > 0
+              DISPLAY "Customer.dat already has " ExistingRecords " record(s)."
+              DISPLAY "Overwrite and erase them? (Y/N) : " WITH NO ADVANCING
+              ACCEPT Confirm
+              IF Confirm NOT = "Y" AND Confirm NOT = "y"
+                     DISPLAY "Appending instead - existing records kept."
+                     OPEN EXTEND CustomerFile
+              ELSE
+                     OPEN OUTPUT CustomerFile
+              END-IF
+       ELSE
+              OPEN OUTPUT CustomerFile
+       END-IF.
+
+       DISPLAY "Enter Customer ID (00000 to stop) : " WITH NO ADVANCING.
+       ACCEPT IDNum.
+       PERFORM UNTIL IDNum = 0
+              DISPLAY "Customer First Name : " WITH NO ADVANCING
+              ACCEPT FirstName
+              DISPLAY "Customer Last Name : " WITH NO ADVANCING
+              ACCEPT LastName
+              WRITE CustomerData
+              END-WRITE
+              DISPLAY "Enter Customer ID (00000 to stop) : " WITH NO ADVANCING
+              ACCEPT IDNum
+       END-PERFORM.
 CLOSE CustomerFile.
 
 
