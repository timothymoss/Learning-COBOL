@@ -0,0 +1,5 @@
+       01 CustomerData.
+              02 IDNum PIC 9(5).
+              02 CustomerName.
+                     03 FirstName PIC X(15).
+                     03 LastName PIC X(15).
