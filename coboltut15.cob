@@ -8,23 +8,80 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "Customer3.dat"
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
-              RECORD KEY IS IDNum.
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS IDNum
+              FILE STATUS IS WSCustFileStatus.
+       SELECT AuditFile ASSIGN TO "AuditFile.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS AuditFileStatus.
+       SELECT CheckpointFile ASSIGN TO "Checkpoint.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS CheckpointFileStatus.
 DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
-       01 CustomerData.
-              02 IDNum PIC 99.
-              02 FirstName PIC X(15).
-              02 LastName PIC X(15).
+       COPY CUSTRECWIDE.
+FD AuditFile.
+       01 AuditRecord.
+              02 AuditTimestamp PIC X(14).
+              02 AuditOperation PIC X(10).
+              02 AuditIDNum PIC 9(6).
+FD CheckpointFile.
+       01 CheckpointRecord.
+              02 CheckpointSeqOut PIC 9(6).
+              02 CheckpointTimestamp PIC X(14).
+              02 CheckpointOperation PIC X(10).
+              02 CheckpointIDNum PIC 9(6).
 WORKING-STORAGE SECTION.
        01 Choice PIC 9.
        01 StayOpen PIC X VALUE "Y".
        01 CustExists PIC X.
+       01 WSEOF PIC X.
+       01 Confirm PIC X.
+       01 WSAuditOp PIC X(10).
+       01 SearchChoice PIC 9.
+       01 SearchLastName PIC X(15).
+       01 FoundFlag PIC X.
+       01 ChangeID PIC X.
+       01 NewIDNum PIC 9(6).
+       01 CheckpointSeq PIC 9(6) VALUE 0.
+       01 DisplayName PIC X(32).
+       01 WSNameValid PIC 9.
+       01 DateAddedDisp PIC 9(4)/99/99.
+       01 LastUpdatedDisp PIC 9(4)/99/99.
+       01 AgeEligibleFlag PIC 9 VALUE 0.
+              88 AgeEligible VALUE 1.
+              88 AgeNotEligible VALUE 0.
+       01 CustAge PIC 999.
+       01 AuditFileStatus PIC XX.
+       01 CheckpointFileStatus PIC XX.
+       01 WSCustFileStatus PIC XX.
+       01 OldIDNum PIC 9(6).
+       01 NewIDTaken PIC X.
+       01 WSHoldFirstName PIC X(15).
+       01 WSHoldLastName PIC X(15).
+       01 WSHoldCustomerType PIC X.
+       01 WSHoldDateAdded PIC 9(8).
+       01 WSHoldLastUpdated PIC 9(8).
 
 PROCEDURE DIVISION.
        StartPara.
               OPEN I-O CustomerFile.
+              IF WSCustFileStatus NOT = "00"
+                     OPEN OUTPUT CustomerFile
+                     CLOSE CustomerFile
+                     OPEN I-O CustomerFile
+              END-IF.
+              OPEN EXTEND AuditFile.
+              IF AuditFileStatus NOT = "00"
+                     OPEN OUTPUT AuditFile
+              END-IF.
+              OPEN EXTEND CheckpointFile.
+              IF CheckpointFileStatus NOT = "00"
+                     OPEN OUTPUT CheckpointFile
+              END-IF.
               PERFORM UNTIL StayOpen="N"
                      DISPLAY " "
                      DISPLAY "CUSTOMER RECORDS"
@@ -32,6 +89,7 @@ PROCEDURE DIVISION.
                      DISPLAY "2 : Delete Customer"
                      DISPLAY "3 : Update Customer"
                      DISPLAY "4 : Get Customer"
+                     DISPLAY "5 : List All Customers"
                      DISPLAY "0 : Quit"
                      DISPLAY ": " WITH NO ADVANCING
                      ACCEPT Choice
@@ -40,33 +98,103 @@ PROCEDURE DIVISION.
                             WHEN 2 PERFORM DeleteCust
                             WHEN 3 PERFORM UpdateCust
                             WHEN 4 PERFORM GetCust
+                            WHEN 5 PERFORM ListCust
                             WHEN OTHER MOVE "N" TO StayOpen
                      END-EVALUATE
               END-PERFORM
               CLOSE CustomerFile.
+              CLOSE AuditFile.
+              CLOSE CheckpointFile.
               STOP RUN.
 
 AddCust.
        DISPLAY " "
        DISPLAY "Enter ID : " WITH NO ADVANCING.
        ACCEPT IDNum.
-       DISPLAY "Enter First Name : " WITH NO ADVANCING.
-       ACCEPT FirstName.
-       DISPLAY "Enter Last Name : " WITH NO ADVANCING.
-       ACCEPT LastName.
+       MOVE 0 TO WSNameValid.
+       PERFORM UNTIL FirstName NOT = SPACES AND WSNameValid = 1
+              DISPLAY "Enter First Name : " WITH NO ADVANCING
+              ACCEPT FirstName
+              CALL "coboltut15checkname" USING FirstName, WSNameValid
+              IF FirstName = SPACES
+                     DISPLAY "First name cannot be blank."
+              ELSE
+                     IF WSNameValid NOT = 1
+                            DISPLAY "First name cannot contain digits or punctuation."
+                     END-IF
+              END-IF
+       END-PERFORM.
+       MOVE 0 TO WSNameValid.
+       PERFORM UNTIL LastName NOT = SPACES AND WSNameValid = 1
+              DISPLAY "Enter Last Name : " WITH NO ADVANCING
+              ACCEPT LastName
+              CALL "coboltut15checkname" USING LastName, WSNameValid
+              IF LastName = SPACES
+                     DISPLAY "Last name cannot be blank."
+              ELSE
+                     IF WSNameValid NOT = 1
+                            DISPLAY "Last name cannot contain digits or punctuation."
+                     END-IF
+              END-IF
+       END-PERFORM.
+       MOVE FUNCTION UPPER-CASE(FirstName) TO FirstName.
+       MOVE FUNCTION UPPER-CASE(LastName) TO LastName.
+       MOVE SPACES TO CustomerType.
+       PERFORM UNTIL Retail OR Wholesale
+              DISPLAY "Customer Type (R=Retail, W=Wholesale) : " WITH NO ADVANCING
+              ACCEPT CustomerType
+              IF NOT Retail AND NOT Wholesale
+                     DISPLAY "Enter R or W."
+              END-IF
+       END-PERFORM.
+       DISPLAY "Enter Age : " WITH NO ADVANCING.
+       ACCEPT CustAge.
+       IF CustAge > 17
+              SET AgeEligible TO TRUE
+       ELSE
+              SET AgeNotEligible TO TRUE
+       END-IF.
+       IF AgeNotEligible
+              DISPLAY "Customer is under the age-restricted minimum - flagged as not eligible."
+       END-IF.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO DateAdded.
+       MOVE DateAdded TO LastUpdated.
        DISPLAY " "
+       MOVE "ADD" TO WSAuditOp.
        WRITE CustomerData
               INVALID KEY DISPLAY "ID is Taken"
+              NOT INVALID KEY
+                     PERFORM WriteCheckpoint THRU WriteCheckpoint-Exit
+                     PERFORM LogAudit THRU LogAudit-Exit
        END-WRITE.
 
 
 DeleteCust.
+       MOVE "Y" TO CustExists.
        DISPLAY " "
        DISPLAY "Enter Customer ID to Delete : " WITH NO ADVANCING.
        ACCEPT IDNum.
-       DELETE CustomerFile
-              INVALID KEY DISPLAY "ID doesn't exist."
-       END-DELETE.
+       READ CustomerFile
+              INVALID KEY MOVE "N" TO CustExists
+       END-READ.
+       IF CustExists = "N"
+              DISPLAY "ID doesn't exist."
+       ELSE
+              DISPLAY "Customer : " FirstName " " LastName
+              DISPLAY "Delete this customer? (Y/N) : " WITH NO ADVANCING
+              ACCEPT Confirm
+              IF Confirm = "Y" OR Confirm = "y"
+                     MOVE "DELETE" TO WSAuditOp
+                     DELETE CustomerFile
+                            INVALID KEY DISPLAY "ID doesn't exist."
+                            NOT INVALID KEY
+                                   PERFORM WriteCheckpoint THRU WriteCheckpoint-Exit
+                                   PERFORM LogAudit THRU LogAudit-Exit
+                     END-DELETE
+              ELSE
+                     DISPLAY "Delete cancelled."
+              END-IF
+       END-IF.
 
 UpdateCust.
        MOVE "Y" TO CustExists.
@@ -83,14 +211,69 @@ UpdateCust.
               ACCEPT FirstName
               DISPLAY "Enter new last name : " WITH NO ADVANCING
               ACCEPT LastName
+              MOVE FUNCTION UPPER-CASE(FirstName) TO FirstName
+              MOVE FUNCTION UPPER-CASE(LastName) TO LastName
+              DISPLAY "Change customer ID? (Y/N) : " WITH NO ADVANCING
+              ACCEPT ChangeID
+              MOVE "UPDATE" TO WSAuditOp
+              MOVE FUNCTION CURRENT-DATE(1:8) TO LastUpdated
+              IF ChangeID = "Y" OR ChangeID = "y"
+                     DISPLAY "Enter new ID : " WITH NO ADVANCING
+                     ACCEPT NewIDNum
+                     MOVE IDNum TO OldIDNum
+                     MOVE FirstName TO WSHoldFirstName
+                     MOVE LastName TO WSHoldLastName
+                     MOVE CustomerType TO WSHoldCustomerType
+                     MOVE DateAdded TO WSHoldDateAdded
+                     MOVE LastUpdated TO WSHoldLastUpdated
+                     MOVE NewIDNum TO IDNum
+                     READ CustomerFile
+                            INVALID KEY MOVE "N" TO NewIDTaken
+                            NOT INVALID KEY MOVE "Y" TO NewIDTaken
+                     END-READ
+                     IF NewIDTaken = "Y"
+                            DISPLAY "New ID is already taken - update not performed."
+                     ELSE
+                            MOVE OldIDNum TO IDNum
+                            MOVE WSHoldFirstName TO FirstName
+                            MOVE WSHoldLastName TO LastName
+                            MOVE WSHoldCustomerType TO CustomerType
+                            MOVE WSHoldDateAdded TO DateAdded
+                            MOVE WSHoldLastUpdated TO LastUpdated
+                            DELETE CustomerFile
+                                   INVALID KEY DISPLAY "Customer wasn't updated."
+                                   NOT INVALID KEY
+                                          MOVE NewIDNum TO IDNum
+                                          WRITE CustomerData
+                                                 INVALID KEY DISPLAY "New ID is already taken - update lost."
+                                                 NOT INVALID KEY
+                                                        PERFORM WriteCheckpoint THRU WriteCheckpoint-Exit
+                                                        PERFORM LogAudit THRU LogAudit-Exit
+                                          END-WRITE
+                            END-DELETE
+                     END-IF
+              ELSE
+                     REWRITE CustomerData
+                            INVALID KEY DISPLAY "Customer wasn't updated."
+                            NOT INVALID KEY
+                                   PERFORM WriteCheckpoint THRU WriteCheckpoint-Exit
+                                   PERFORM LogAudit THRU LogAudit-Exit
+                     END-REWRITE
+              END-IF
        END-IF.
-       REWRITE CustomerData
-              INVALID KEY DISPLAY "Customer wasn't updated."
-       END-REWRITE.
 
 GetCust.
-       MOVE "Y" TO CustExists.
        DISPLAY " "
+       DISPLAY "Search by 1-ID or 2-Last Name : " WITH NO ADVANCING.
+       ACCEPT SearchChoice.
+       IF SearchChoice = 2
+              PERFORM GetCustByLastName
+       ELSE
+              PERFORM GetCustByID
+       END-IF.
+
+GetCustByID.
+       MOVE "Y" TO CustExists.
        DISPLAY "Enter customer ID to find : " WITH NO ADVANCING.
        ACCEPT IDNum.
        READ CustomerFile
@@ -99,7 +282,81 @@ GetCust.
        IF CustExists="N"
               DISPLAY "Customer doesn't exist."
        ELSE
-              DISPLAY "ID : " IDNum
-              DISPLAY "First name : " FirstName
-              DISPLAY "Last name : " LastName
+              PERFORM BuildDisplayName
+              DISPLAY "ID : " IDNum "  Name : " DisplayName
+                     "  Added : " DateAddedDisp "  Updated : " LastUpdatedDisp
+              MOVE "GET" TO WSAuditOp
+              PERFORM LogAudit THRU LogAudit-Exit
+       END-IF.
+
+GetCustByLastName.
+       DISPLAY "Enter last name to find : " WITH NO ADVANCING.
+       ACCEPT SearchLastName.
+       MOVE "N" TO FoundFlag.
+       MOVE "N" TO WSEOF.
+       MOVE LOW-VALUES TO IDNum.
+       START CustomerFile KEY IS NOT LESS THAN IDNum
+              INVALID KEY MOVE "Y" TO WSEOF
+       END-START.
+       PERFORM UNTIL WSEOF = "Y"
+              READ CustomerFile NEXT RECORD
+                     AT END MOVE "Y" TO WSEOF
+                     NOT AT END
+                            IF LastName = SearchLastName
+                                   MOVE "Y" TO FoundFlag
+                                   PERFORM BuildDisplayName
+                                   DISPLAY "ID : " IDNum "  Name : " DisplayName
+                                          "  Added : " DateAddedDisp "  Updated : " LastUpdatedDisp
+                                   MOVE "GET" TO WSAuditOp
+                                   PERFORM LogAudit THRU LogAudit-Exit
+                            END-IF
+              END-READ
+       END-PERFORM.
+       IF FoundFlag = "N"
+              DISPLAY "No customer found with that last name."
        END-IF.
+
+ListCust.
+       MOVE "N" TO WSEOF.
+       MOVE LOW-VALUES TO IDNum.
+       DISPLAY " "
+       DISPLAY "CUSTOMER ROSTER"
+       START CustomerFile KEY IS NOT LESS THAN IDNum
+              INVALID KEY MOVE "Y" TO WSEOF
+       END-START.
+       PERFORM UNTIL WSEOF = "Y"
+              READ CustomerFile NEXT RECORD
+                     AT END MOVE "Y" TO WSEOF
+                     NOT AT END
+                            PERFORM BuildDisplayName
+                            DISPLAY "ID : " IDNum "  Name : " DisplayName
+                                   "  Added : " DateAddedDisp "  Updated : " LastUpdatedDisp
+              END-READ
+       END-PERFORM.
+
+BuildDisplayName.
+       MOVE SPACES TO DisplayName.
+       STRING FUNCTION TRIM(LastName) DELIMITED BY SIZE
+              ", " DELIMITED BY SIZE
+              FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+              INTO DisplayName.
+       MOVE DateAdded TO DateAddedDisp.
+       MOVE LastUpdated TO LastUpdatedDisp.
+
+LogAudit.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AuditTimestamp.
+       MOVE WSAuditOp TO AuditOperation.
+       MOVE IDNum TO AuditIDNum.
+       WRITE AuditRecord.
+LogAudit-Exit.
+       EXIT.
+
+WriteCheckpoint.
+       ADD 1 TO CheckpointSeq.
+       MOVE CheckpointSeq TO CheckpointSeqOut.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO CheckpointTimestamp.
+       MOVE WSAuditOp TO CheckpointOperation.
+       MOVE IDNum TO CheckpointIDNum.
+       WRITE CheckpointRecord.
+WriteCheckpoint-Exit.
+       EXIT.
