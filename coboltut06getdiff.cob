@@ -0,0 +1,18 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut06getdiff.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 20th 2022
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LNum1       PIC 9(7)V99.
+       01 LNum2       PIC 9(7)V99.
+       01 LDiff1      PIC S9(7)V99.
+PROCEDURE DIVISION USING LNum1, LNum2, LDiff1.
+       COMPUTE LDiff1 = LNum1 - LNum2
+              ON SIZE ERROR DISPLAY "coboltut06getdiff: difference overflowed LDiff1"
+       END-COMPUTE.
+
+EXIT PROGRAM.
