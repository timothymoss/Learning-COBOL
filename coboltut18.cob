@@ -6,35 +6,150 @@ DATE-WRITTEN. December 21st 2022
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+       SELECT ProductFile ASSIGN TO "Product.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS PFProdName
+              FILE STATUS IS WSFileStatus.
 DATA DIVISION.
 FILE SECTION.
+FD ProductFile.
+       01 ProductRecord.
+              02 PFProdName PIC X(10).
+              02 PFProdSize OCCURS 3 TIMES.
+                     03 PFSizeType PIC A.
+                     03 PFQtyOnHand PIC 9(5).
+                     03 PFReorderPoint PIC 9(5).
 WORKING-STORAGE SECTION.
+       01 WSFileStatus PIC XX.
+       01 ProductCount PIC 9(3) VALUE 0.
        01 OrderTable.
-              02 Product OCCURS 2 TIMES INDEXED BY I.
+              02 Product OCCURS 1 TO 50 TIMES DEPENDING ON ProductCount
+                     ASCENDING KEY ProdName INDEXED BY I.
                      03 ProdName PIC X(10).
                      03 ProdSize OCCURS 3 TIMES INDEXED BY J.
                             04 SizeType PIC A.
+                            04 QtyOnHand PIC 9(5).
+                            04 ReorderPoint PIC 9(5).
+       01 WSSearchName PIC X(10).
+       01 WSEOF PIC X VALUE "N".
+       01 Choice PIC 9.
+       01 StayOpen PIC X VALUE "Y".
+
 PROCEDURE DIVISION.
-       SET I J TO 1.
+StartPara.
+       PERFORM LoadProducts.
+       PERFORM UNTIL StayOpen = "N"
+              DISPLAY " "
+              DISPLAY "PRODUCT / SIZE TABLE"
+              DISPLAY "1 : List All Products"
+              DISPLAY "2 : Look Up One Product"
+              DISPLAY "3 : Reorder Report"
+              DISPLAY "0 : Quit"
+              DISPLAY ": " WITH NO ADVANCING
+              ACCEPT Choice
+              EVALUATE Choice
+                     WHEN 1 PERFORM GetProd VARYING I FROM 1 BY 1 UNTIL I > ProductCount
+                     WHEN 2 PERFORM LookUp
+                     WHEN 3 PERFORM ReorderReport
+                     WHEN OTHER MOVE "N" TO StayOpen
+              END-EVALUATE
+       END-PERFORM.
+       PERFORM SaveAllProducts.
+       STOP RUN.
+
+LoadProducts.
+       OPEN INPUT ProductFile.
+       IF WSFileStatus = "00"
+              MOVE "N" TO WSEOF
+              PERFORM UNTIL WSEOF = "Y"
+                     READ ProductFile NEXT RECORD
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END PERFORM LoadOneProduct
+                     END-READ
+              END-PERFORM
+              CLOSE ProductFile
+       ELSE
+              PERFORM LoadDefaultProducts
+       END-IF.
+
+LoadOneProduct.
+       ADD 1 TO ProductCount.
+       SET I TO ProductCount.
+       MOVE PFProdName TO ProdName(I).
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+              MOVE PFSizeType(J) TO SizeType(I,J)
+              MOVE PFQtyOnHand(J) TO QtyOnHand(I,J)
+              MOVE PFReorderPoint(J) TO ReorderPoint(I,J)
+       END-PERFORM.
+
+LoadDefaultProducts.
+       MOVE 2 TO ProductCount.
+       SET I TO 1.
        MOVE "Blue Shirt" TO Product(I).
-       MOVE "S" TO ProdSize(I,J).
-       SET J UP BY 1.
-       MOVE "M" TO ProdSize(I,J).
-       SET J DOWN BY 1.
-       MOVE "Blue ShirtSMLRed Shirt SML" TO OrderTable.
-       PERFORM GetProd VARYING I FROM 1 BY 1 UNTIL I>2.
-       GO TO LookUp.
-
-       GetProd.
-              DISPLAY Product(I).
-              PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J>3.
-       GetSizes.
-              DISPLAY ProdSize(I,J).
-       LookUp.
-              SET I TO 1.
-              SEARCH Product
-                     AT END DISPLAY "Product not found."
-                     WHEN ProdName (I) = "Red Shirt"
-                            DISPLAY "Red shirt found."
-              END-SEARCH.
-STOP RUN.
+       MOVE "S" TO SizeType(I,1).
+       MOVE 10 TO QtyOnHand(I,1).
+       MOVE 5 TO ReorderPoint(I,1).
+       MOVE "M" TO SizeType(I,2).
+       MOVE 10 TO QtyOnHand(I,2).
+       MOVE 5 TO ReorderPoint(I,2).
+       MOVE "L" TO SizeType(I,3).
+       MOVE 10 TO QtyOnHand(I,3).
+       MOVE 5 TO ReorderPoint(I,3).
+       SET I TO 2.
+       MOVE "Red Shirt" TO Product(I).
+       MOVE "S" TO SizeType(I,1).
+       MOVE 10 TO QtyOnHand(I,1).
+       MOVE 5 TO ReorderPoint(I,1).
+       MOVE "M" TO SizeType(I,2).
+       MOVE 10 TO QtyOnHand(I,2).
+       MOVE 5 TO ReorderPoint(I,2).
+       MOVE "L" TO SizeType(I,3).
+       MOVE 10 TO QtyOnHand(I,3).
+       MOVE 5 TO ReorderPoint(I,3).
+
+SaveAllProducts.
+       OPEN OUTPUT ProductFile.
+       PERFORM SaveProducts VARYING I FROM 1 BY 1 UNTIL I > ProductCount.
+       CLOSE ProductFile.
+
+GetProd.
+       DISPLAY Product(I).
+       PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J > 3.
+GetSizes.
+       DISPLAY "    " SizeType(I,J) "  Qty On Hand: " QtyOnHand(I,J)
+              "  Reorder Point: " ReorderPoint(I,J).
+SaveProducts.
+       MOVE ProdName(I) TO PFProdName.
+       SET J TO 1.
+       PERFORM SaveProductSize VARYING J FROM 1 BY 1 UNTIL J > 3.
+       WRITE ProductRecord
+              INVALID KEY DISPLAY "Duplicate product " PFProdName
+       END-WRITE.
+SaveProductSize.
+       MOVE SizeType(I,J) TO PFSizeType(J).
+       MOVE QtyOnHand(I,J) TO PFQtyOnHand(J).
+       MOVE ReorderPoint(I,J) TO PFReorderPoint(J).
+
+LookUp.
+       DISPLAY "Enter product name to search for : " WITH NO ADVANCING.
+       ACCEPT WSSearchName.
+       SET I TO 1.
+       SEARCH ALL Product
+              AT END DISPLAY "Product not found."
+              WHEN ProdName (I) = WSSearchName
+                     PERFORM GetProd
+       END-SEARCH.
+
+ReorderReport.
+       DISPLAY " "
+       DISPLAY "REORDER REPORT".
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ProductCount
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                     IF QtyOnHand(I,J) < ReorderPoint(I,J)
+                            DISPLAY Product(I) " " SizeType(I,J)
+                                   " - Qty On Hand: " QtyOnHand(I,J)
+                                   " below Reorder Point: " ReorderPoint(I,J)
+                     END-IF
+              END-PERFORM
+       END-PERFORM.
