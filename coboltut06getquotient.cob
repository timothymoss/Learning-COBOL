@@ -0,0 +1,22 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut06getquotient.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 20th 2022
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LNum1       PIC 9(7)V99.
+       01 LNum2       PIC 9(7)V99.
+       01 LQuot1      PIC 9(7)V99.
+PROCEDURE DIVISION USING LNum1, LNum2, LQuot1.
+       IF LNum2 = 0
+              DISPLAY "coboltut06getquotient: divide by zero"
+       ELSE
+              COMPUTE LQuot1 = LNum1 / LNum2
+                     ON SIZE ERROR DISPLAY "coboltut06getquotient: quotient overflowed LQuot1"
+              END-COMPUTE
+       END-IF.
+
+EXIT PROGRAM.
