@@ -0,0 +1,32 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut15checkname.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 21st 2022
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 WSBadCharCount PIC 99.
+LINKAGE SECTION.
+       01 LName PIC X(15).
+       01 LValid PIC 9.
+
+PROCEDURE DIVISION USING LName LValid.
+StartPara.
+       MOVE 1 TO LValid.
+       MOVE 0 TO WSBadCharCount.
+       INSPECT LName TALLYING WSBadCharCount
+              FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                  ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+                  ALL "!" ALL '"' ALL "#" ALL "$" ALL "%"
+                  ALL "&" ALL "'" ALL "(" ALL ")" ALL "*"
+                  ALL "+" ALL "," ALL "-" ALL "." ALL "/"
+                  ALL ":" ALL ";" ALL "<" ALL "=" ALL ">"
+                  ALL "?" ALL "@" ALL "[" ALL "]" ALL "^"
+                  ALL "_" ALL "`" ALL "{" ALL "|" ALL "}"
+                  ALL "~".
+       IF WSBadCharCount NOT = 0
+              MOVE 0 TO LValid
+       END-IF.
+       GOBACK.
