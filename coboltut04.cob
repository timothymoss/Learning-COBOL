@@ -17,12 +17,20 @@ WORKING-STORAGE SECTION.
 01 CanVoteFlag PIC 9 VALUE 0.
        88 CanVote VALUE 1.
        88 CantVote VALUE 0.
-01 TestNumber PIC X.
-       88 IsPrime    VALUE "1", "3", "5", "7".
-       88 IsOdd      VALUE "1", "3", "5", "7", "9".
-       88 IsEven     VALUE "2", "4", "6", "8".
-       88 LessThan5  VALUE "1" THRU "4".
-       88 ANumber    VALUE "0" THRU "9".
+01 TestInput PIC X(9).
+01 TestNumber PIC 9(9).
+01 IsNumberFlag PIC 9 VALUE 0.
+       88 ANumber VALUE 1.
+01 PrimeFlag PIC 9 VALUE 0.
+       88 IsPrime VALUE 1.
+01 OddFlag PIC 9 VALUE 0.
+       88 IsOdd VALUE 1.
+01 EvenFlag PIC 9 VALUE 0.
+       88 IsEven VALUE 1.
+01 LessThan5Flag PIC 9 VALUE 0.
+       88 LessThan5 VALUE 1.
+01 PrimeCandidate PIC 9 VALUE 1.
+01 Divisor PIC 9(9).
 PROCEDURE DIVISION.
 DISPLAY "Enter age : " WITH NO ADVANCING
 ACCEPT Age
@@ -37,19 +45,20 @@ IF Age > 17 THEN
 ELSE
        DISPLAY "You can't vote"
 END-IF
-IF Age LESS THAN 5 THEN
-       DISPLAY "Stay home"
-END-IF
-IF Age = 5 THEN
-       DISPLAY "Go to Kindergarten"
-END-IF
-IF Age GREATER THAN 5 AND LESS THAN 18 THEN
-       COMPUTE Grade = Age - 5
-       DISPLAY "Go to grade " Grade
-END-IF
-IF Age >= 18
-       DISPLAY "Go to college"
-END-IF
+
+EVALUATE TRUE
+       WHEN Age < 5
+              DISPLAY "Stay home"
+       WHEN Age = 5
+              DISPLAY "Go to Kindergarten"
+       WHEN Age > 5 AND Age < 18
+              COMPUTE Grade = Age - 5
+              DISPLAY "Go to grade " Grade
+       WHEN Age >= 18 AND Age <= 22
+              DISPLAY "Go to college"
+       WHEN OTHER
+              DISPLAY "Go to adult / continuing education"
+END-EVALUATE
 
 IF Score IS PassingScore THEN
        DISPLAY "You passed"
@@ -68,17 +77,62 @@ ELSE
 END-IF
 DISPLAY "Vote " CanVoteFlag
 
-DISPLAY "Enter single number or X to exit"
-ACCEPT TestNumber
-PERFORM UNTIL NOT ANumber
-       EVALUATE TRUE
-              WHEN IsPrime DISPLAY "Prime"
-              WHEN IsOdd DISPLAY "Odd"
-              WHEN IsEven DISPLAY "Even"
-              WHEN LessThan5 DISPLAY "Less than 5"
-              WHEN OTHER DISPLAY "Default Action"
-       END-EVALUATE
-       ACCEPT TestNumber
+DISPLAY "Enter number (up to 9 digits) or X to exit"
+ACCEPT TestInput
+PERFORM UNTIL TestInput = "X" OR TestInput = "x"
+       MOVE 0 TO IsNumberFlag
+       IF FUNCTION TEST-NUMVAL(TestInput) = 0
+              MOVE 1 TO IsNumberFlag
+              MOVE FUNCTION NUMVAL(TestInput) TO TestNumber
+              PERFORM ClassifyNumber
+              PERFORM DisplayClassifications
+       ELSE
+              DISPLAY "Not a number"
+       END-IF
+       DISPLAY "Enter number (up to 9 digits) or X to exit"
+       ACCEPT TestInput
 END-PERFORM
 
 STOP RUN.
+
+ClassifyNumber.
+       MOVE 0 TO PrimeFlag.
+       MOVE 0 TO OddFlag.
+       MOVE 0 TO EvenFlag.
+       MOVE 0 TO LessThan5Flag.
+       IF FUNCTION MOD(TestNumber, 2) = 0
+              SET IsEven TO TRUE
+       ELSE
+              SET IsOdd TO TRUE
+       END-IF.
+       IF TestNumber < 5
+              SET LessThan5 TO TRUE
+       END-IF.
+       MOVE 1 TO PrimeCandidate.
+       IF TestNumber < 2
+              MOVE 0 TO PrimeCandidate
+       ELSE
+              PERFORM VARYING Divisor FROM 2 BY 1
+                     UNTIL Divisor * Divisor > TestNumber
+                     IF FUNCTION MOD(TestNumber, Divisor) = 0
+                            MOVE 0 TO PrimeCandidate
+                     END-IF
+              END-PERFORM
+       END-IF.
+       IF PrimeCandidate = 1
+              SET IsPrime TO TRUE
+       END-IF.
+
+DisplayClassifications.
+       IF IsPrime
+              DISPLAY "Prime"
+       END-IF.
+       IF IsOdd
+              DISPLAY "Odd"
+       END-IF.
+       IF IsEven
+              DISPLAY "Even"
+       END-IF.
+       IF LessThan5
+              DISPLAY "Less than 5"
+       END-IF.
