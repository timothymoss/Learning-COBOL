@@ -8,24 +8,49 @@ ENVIRONMENT DIVISION.
 DATA DIVISION.
 FILE SECTION.
 WORKING-STORAGE SECTION.
+01 RC PIC 99 VALUE 0.
+01 WSSimulateFail PIC X.
 
 PROCEDURE DIVISION.
+StartPara.
+       PERFORM SubOne
+       IF RC = 0
+              DISPLAY "Returned to Paragraph 1"
+              PERFORM SubFour 2 TIMES
+              DISPLAY "Repeat"
+       ELSE
+              DISPLAY "SubOne failed - RC = " RC
+       END-IF
+       STOP RUN.
+
 SubOne.
-       DISPLAY "In paragraph 1"
+       DISPLAY "In paragraph 1".
        PERFORM SubTwo
-       DISPLAY "Returned to Paragraph 1"
-       Perform SubFour 2 TIMES
-       DISPLAY "Repeat"
-       STOP RUN.
-SubThree.
-       DISPLAY "In paragraph 3".
+       IF RC = 0
+              DISPLAY "Returned to paragraph 1 (from SubTwo)"
+       ELSE
+              DISPLAY "SubTwo failed - RC = " RC
+       END-IF.
 
 SubTwo.
        DISPLAY "In paragraph 2"
        PERFORM SubThree
-       DISPLAY "Returned to paragraph 2".
+       IF RC = 0
+              DISPLAY "Returned to paragraph 2"
+       ELSE
+              DISPLAY "SubThree failed - RC = " RC
+       END-IF.
+
+SubThree.
+       DISPLAY "In paragraph 3".
+       DISPLAY "Simulate a failure in this step? (Y/N) : " WITH NO ADVANCING.
+       ACCEPT WSSimulateFail.
+       IF WSSimulateFail = "Y" OR WSSimulateFail = "y"
+              MOVE 1 TO RC
+       ELSE
+              MOVE 0 TO RC
+       END-IF.
 
 SubFour.
        DISPLAY "Repeat".
-
-STOP RUN.
+       MOVE 0 TO RC.
