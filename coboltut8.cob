@@ -4,24 +4,179 @@ PROGRAM-ID. coboltut8.
 AUTHOR. Timothy Moss.
 DATE-WRITTEN. December 20th 2022
 ENVIRONMENT DIVISION.
-
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer3.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS IDNum
+              FILE STATUS IS WSCustFileStatus.
+       SELECT ARFile ASSIGN TO "ARBalance.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ARIDNum
+              FILE STATUS IS WSARFileStatus.
+       SELECT StatementPrintFile ASSIGN TO "Statement.prt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
 DATA DIVISION.
 FILE SECTION.
+FD CustomerFile.
+       COPY CUSTRECWIDE.
+FD ARFile.
+       01 ARRecord.
+              02 ARIDNum PIC 9(6).
+              02 ARBalance PIC S9(7)V99.
+FD StatementPrintFile.
+       01 PrintLine PIC X(80).
 WORKING-STORAGE SECTION.
-       01 StartingNum PIC 9(8)V99 VALUE 00001123.55.
-       01 NoZero PIC ZZZZZZZ9.99.
-       01 NoZPlusC PIC ZZ,ZZZ,ZZ9.99.
-       01 Dollar PIC $$,$$$,$$9.99.
-       01 BDay PIC 9(8) VALUE 12211974.
+       01 Dollar PIC $$,$$$,$$9.99-.
+       01 StatementDate PIC 9(8).
+       01 SDGroup REDEFINES StatementDate.
+              02 SDMonth PIC 99.
+              02 SDDay PIC 99.
+              02 SDYear PIC 9(4).
        01 ADate PIC 99/99/9999.
+       01 DateValid PIC X.
+       01 DaysInMonth PIC 99.
+       01 WSEOF PIC X VALUE "N".
+       01 CustExists PIC X.
+       01 DisplayName PIC X(32).
+       01 WSARFileStatus PIC XX.
+       01 WSCustFileStatus PIC XX.
+       01 Choice PIC 9.
+       01 StayOpen PIC X VALUE "Y".
+       01 ARExists PIC X.
 PROCEDURE DIVISION.
-       MOVE StartingNum TO NoZero
-       DISPLAY NoZero
-       MOVE StartingNum TO NoZPlusC
-       DISPLAY NoZPlusC
-       MOVE StartingNum TO Dollar
-       DISPLAY Dollar
-       MOVE BDay TO ADate
-       DISPLAY ADate
+StartPara.
+       PERFORM OpenARFile.
+       PERFORM UNTIL StayOpen = "N"
+              DISPLAY " "
+              DISPLAY "CUSTOMER STATEMENTS"
+              DISPLAY "1 : Maintain AR Balances"
+              DISPLAY "2 : Print Statements"
+              DISPLAY "0 : Quit"
+              DISPLAY ": " WITH NO ADVANCING
+              ACCEPT Choice
+              EVALUATE Choice
+                     WHEN 1 PERFORM MaintainBalance
+                     WHEN 2 PERFORM PrintAllStatements
+                     WHEN OTHER MOVE "N" TO StayOpen
+              END-EVALUATE
+       END-PERFORM.
+       CLOSE ARFile.
+       STOP RUN.
+
+OpenARFile.
+       OPEN INPUT ARFile.
+       IF WSARFileStatus = "00"
+              CLOSE ARFile
+       ELSE
+              OPEN OUTPUT ARFile
+              CLOSE ARFile
+       END-IF.
+       OPEN I-O ARFile.
+
+MaintainBalance.
+       DISPLAY " ".
+       DISPLAY "Enter customer ID : " WITH NO ADVANCING.
+       ACCEPT ARIDNum.
+       MOVE "Y" TO ARExists.
+       READ ARFile
+              INVALID KEY MOVE "N" TO ARExists
+       END-READ.
+       DISPLAY "Enter balance (e.g. 125.50 or -40.00) : " WITH NO ADVANCING.
+       ACCEPT ARBalance.
+       IF ARExists = "Y"
+              REWRITE ARRecord
+                     INVALID KEY DISPLAY "Balance wasn't updated."
+              END-REWRITE
+       ELSE
+              WRITE ARRecord
+                     INVALID KEY DISPLAY "Balance wasn't added."
+              END-WRITE
+       END-IF.
+
+PrintAllStatements.
+       MOVE "N" TO DateValid.
+       PERFORM UNTIL DateValid = "Y"
+              DISPLAY "Enter statement date (MMDDYYYY) : " WITH NO ADVANCING
+              ACCEPT StatementDate
+              PERFORM ValidateDate
+       END-PERFORM.
+       MOVE StatementDate TO ADate.
+       OPEN INPUT CustomerFile.
+       IF WSCustFileStatus NOT = "00"
+              DISPLAY "No customer master file found - statements cannot be printed."
+       ELSE
+              OPEN OUTPUT StatementPrintFile
+              DISPLAY " "
+              DISPLAY "CUSTOMER STATEMENTS - " ADate
+              MOVE "N" TO WSEOF
+              MOVE LOW-VALUES TO ARIDNum
+              START ARFile KEY IS NOT LESS THAN ARIDNum
+                     INVALID KEY MOVE "Y" TO WSEOF
+              END-START
+              PERFORM UNTIL WSEOF = "Y"
+                     READ ARFile NEXT RECORD
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END PERFORM PrintStatement
+                     END-READ
+              END-PERFORM
+              CLOSE CustomerFile
+              CLOSE StatementPrintFile
+       END-IF.
+
+ValidateDate.
+       MOVE "Y" TO DateValid.
+       IF SDMonth < 1 OR SDMonth > 12
+              DISPLAY "Invalid month - must be 01-12."
+              MOVE "N" TO DateValid
+       ELSE
+              EVALUATE SDMonth
+                     WHEN 4 WHEN 6 WHEN 9 WHEN 11 MOVE 30 TO DaysInMonth
+                     WHEN 2
+                            IF FUNCTION MOD(SDYear, 4) = 0 AND
+                               (FUNCTION MOD(SDYear, 100) NOT = 0 OR FUNCTION MOD(SDYear, 400) = 0)
+                                   MOVE 29 TO DaysInMonth
+                            ELSE
+                                   MOVE 28 TO DaysInMonth
+                            END-IF
+                     WHEN OTHER MOVE 31 TO DaysInMonth
+              END-EVALUATE
+              IF SDDay < 1 OR SDDay > DaysInMonth
+                     DISPLAY "Invalid day for that month."
+                     MOVE "N" TO DateValid
+              END-IF
+       END-IF.
+
+PrintStatement.
+       MOVE ARIDNum TO IDNum.
+       MOVE "Y" TO CustExists.
+       READ CustomerFile
+              INVALID KEY MOVE "N" TO CustExists
+       END-READ.
+       IF CustExists = "N"
+              DISPLAY "No customer master record for ID " ARIDNum " - skipped."
+       ELSE
+              PERFORM BuildDisplayName
+              MOVE ARBalance TO Dollar
+              MOVE SPACES TO PrintLine
+              STRING "ID: " DELIMITED BY SIZE
+                     IDNum DELIMITED BY SIZE
+                     "  Name: " DELIMITED BY SIZE
+                     DisplayName DELIMITED BY SIZE
+                     "  Balance: " DELIMITED BY SIZE
+                     Dollar DELIMITED BY SIZE
+                     INTO PrintLine
+              END-STRING
+              DISPLAY PrintLine
+              WRITE PrintLine
+       END-IF.
 
-STOP RUN.
\ No newline at end of file
+BuildDisplayName.
+       MOVE SPACES TO DisplayName.
+       STRING FUNCTION TRIM(LastName) DELIMITED BY SIZE
+              ", " DELIMITED BY SIZE
+              FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+              INTO DisplayName.
