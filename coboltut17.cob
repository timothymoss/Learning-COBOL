@@ -6,19 +6,51 @@ DATE-WRITTEN. December 21st 2022
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer3.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS IDNum
+              FILE STATUS IS WSFileStatus.
 DATA DIVISION.
 FILE SECTION.
+FD CustomerFile.
+       COPY CUSTRECWIDE.
 WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE "N".
+       01 WSFileStatus PIC XX.
+       01 TableCount PIC 9(3) VALUE 0.
+       01 Idx PIC 9(3).
        01 CustTable.
-              02 CustName OCCURS 5 TIMES.
+              02 CustName OCCURS 1 TO 100 TIMES DEPENDING ON TableCount.
                      03 FName PIC X(15).
                      03 LName PIC X(15).
 PROCEDURE DIVISION.
-       MOVE "Tom" TO FName(1).
-       MOVE "Freeman" TO LName(1).
-       MOVE "Betty" TO FName(2).
-       MOVE "White" TO LName(2).
-       DISPLAY CustName(2).
-       Display CustTable.
+       OPEN INPUT CustomerFile.
+       IF WSFileStatus = "00"
+              PERFORM UNTIL WSEOF = "Y"
+                     READ CustomerFile NEXT RECORD
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END PERFORM LoadCustTable
+                     END-READ
+              END-PERFORM
+              CLOSE CustomerFile
+       ELSE
+              DISPLAY "No customers found."
+       END-IF.
+       DISPLAY " ".
+       DISPLAY "FIRST NAME      LAST NAME".
+       DISPLAY "--------------- ---------------".
+       PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > TableCount
+              DISPLAY FName(Idx) " " LName(Idx)
+       END-PERFORM.
 
 STOP RUN.
+
+LoadCustTable.
+       IF TableCount < 100
+              ADD 1 TO TableCount
+              MOVE FirstName TO FName(TableCount)
+              MOVE LastName TO LName(TableCount)
+       ELSE
+              DISPLAY "CustTable is full - remaining customers skipped."
+       END-IF.
