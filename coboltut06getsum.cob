@@ -6,11 +6,30 @@ DATE-WRITTEN. December 20th 2022
 ENVIRONMENT DIVISION.
 
 DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 TableIdx PIC 9(3).
 LINKAGE SECTION.
-       01 LNum1       PIC 9 VALUE 5.
-       01 LNum2       PIC 9 VALUE 4.
-       01 LSum1       PIC 99.
+       01 LNum1       PIC 9(7)V99.
+       01 LNum2       PIC 9(7)V99.
+       01 LSum1       PIC 9(7)V99.
+       01 LAmountTable.
+              02 LAmount PIC 9(7)V99 OCCURS 100 TIMES.
+       01 LTableCount PIC 9(3).
+       01 LTableTotal PIC 9(9)V99.
 PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-       COMPUTE LSum1 = LNum1 + LNum2.
+       COMPUTE LSum1 = LNum1 + LNum2
+              ON SIZE ERROR DISPLAY "coboltut06getsum: sum overflowed LSum1"
+       END-COMPUTE.
+
+EXIT PROGRAM.
+
+GetSumTable SECTION.
+ENTRY "coboltut06getsumtable" USING LAmountTable, LTableCount, LTableTotal.
+       MOVE 0 TO LTableTotal.
+       PERFORM VARYING TableIdx FROM 1 BY 1 UNTIL TableIdx > LTableCount
+              COMPUTE LTableTotal = LTableTotal + LAmount(TableIdx)
+                     ON SIZE ERROR DISPLAY "coboltut06getsum: table total overflowed LTableTotal"
+              END-COMPUTE
+       END-PERFORM.
 
 EXIT PROGRAM.
