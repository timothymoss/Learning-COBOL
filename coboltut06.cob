@@ -4,15 +4,125 @@ PROGRAM-ID. coboltut06.
 AUTHOR. Timothy Moss.
 DATE-WRITTEN. December 20th 2022
 ENVIRONMENT DIVISION.
-
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT TraceFile ASSIGN TO "CallTrace.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS TraceFileStatus.
 DATA DIVISION.
 FILE SECTION.
+FD TraceFile.
+       01 TraceRecord PIC X(80).
 WORKING-STORAGE SECTION.
-       01 Num1       PIC 9 VALUE 5.
-       01 Num2       PIC 9 VALUE 4.
-       01 Sum1       PIC 99.
+       01 Num1       PIC 9(7)V99 VALUE 5.
+       01 Num2       PIC 9(7)V99 VALUE 4.
+       01 Sum1       PIC 9(7)V99.
+       01 Diff1      PIC S9(7)V99.
+       01 Prod1      PIC 9(7)V99.
+       01 Quot1      PIC 9(7)V99.
+       01 TraceFileStatus PIC XX.
+       01 WSOpName PIC X(24).
+       01 WSTraceResult PIC S9(7)V99.
+       01 Choice PIC 9.
+       01 StayOpen PIC X VALUE "Y".
+       01 AmountTable.
+              02 Amount PIC 9(7)V99 OCCURS 100 TIMES.
+       01 AmtIdx PIC 9(3).
+       01 TableCount PIC 9(3).
+       01 TableTotal PIC 9(9)V99.
 PROCEDURE DIVISION.
-CALL 'coboltut06getsum' USING Num1, Num2, Sum1.
-DISPLAY Num1 " + " Num2 " = " Sum1
+MainPara.
+       PERFORM UNTIL StayOpen = "N"
+              DISPLAY " "
+              DISPLAY "CALCULATOR"
+              DISPLAY "1 : Add"
+              DISPLAY "2 : Subtract"
+              DISPLAY "3 : Multiply"
+              DISPLAY "4 : Divide"
+              DISPLAY "5 : Table Total"
+              DISPLAY "0 : Quit"
+              DISPLAY ": " WITH NO ADVANCING
+              ACCEPT Choice
+              EVALUATE Choice
+                     WHEN 1 PERFORM DoAdd
+                     WHEN 2 PERFORM DoSubtract
+                     WHEN 3 PERFORM DoMultiply
+                     WHEN 4 PERFORM DoDivide
+                     WHEN 5 PERFORM DoTableTotal
+                     WHEN OTHER MOVE "N" TO StayOpen
+              END-EVALUATE
+       END-PERFORM.
+       STOP RUN.
+
+DoAdd.
+       DISPLAY "Enter first number : " WITH NO ADVANCING.
+       ACCEPT Num1.
+       DISPLAY "Enter second number : " WITH NO ADVANCING.
+       ACCEPT Num2.
+       CALL 'coboltut06getsum' USING Num1, Num2, Sum1.
+       MOVE "coboltut06getsum" TO WSOpName.
+       MOVE Sum1 TO WSTraceResult.
+       PERFORM LogCallTrace.
+       DISPLAY Num1 " + " Num2 " = " Sum1.
+
+DoSubtract.
+       DISPLAY "Enter first number : " WITH NO ADVANCING.
+       ACCEPT Num1.
+       DISPLAY "Enter second number : " WITH NO ADVANCING.
+       ACCEPT Num2.
+       CALL 'coboltut06getdiff' USING Num1, Num2, Diff1.
+       MOVE "coboltut06getdiff" TO WSOpName.
+       MOVE Diff1 TO WSTraceResult.
+       PERFORM LogCallTrace.
+       DISPLAY Num1 " - " Num2 " = " Diff1.
+
+DoMultiply.
+       DISPLAY "Enter first number : " WITH NO ADVANCING.
+       ACCEPT Num1.
+       DISPLAY "Enter second number : " WITH NO ADVANCING.
+       ACCEPT Num2.
+       CALL 'coboltut06getprod' USING Num1, Num2, Prod1.
+       MOVE "coboltut06getprod" TO WSOpName.
+       MOVE Prod1 TO WSTraceResult.
+       PERFORM LogCallTrace.
+       DISPLAY Num1 " * " Num2 " = " Prod1.
+
+DoDivide.
+       DISPLAY "Enter first number : " WITH NO ADVANCING.
+       ACCEPT Num1.
+       DISPLAY "Enter second number : " WITH NO ADVANCING.
+       ACCEPT Num2.
+       CALL 'coboltut06getquotient' USING Num1, Num2, Quot1.
+       MOVE "coboltut06getquotient" TO WSOpName.
+       MOVE Quot1 TO WSTraceResult.
+       PERFORM LogCallTrace.
+       DISPLAY Num1 " / " Num2 " = " Quot1.
+
+DoTableTotal.
+       DISPLAY "How many amounts (up to 100)? " WITH NO ADVANCING.
+       ACCEPT TableCount.
+       PERFORM VARYING AmtIdx FROM 1 BY 1 UNTIL AmtIdx > TableCount
+              DISPLAY "Enter amount " AmtIdx " : " WITH NO ADVANCING
+              ACCEPT Amount(AmtIdx)
+       END-PERFORM.
+       CALL "coboltut06getsumtable" USING AmountTable, TableCount, TableTotal.
+       DISPLAY "Table total = " TableTotal.
 
-STOP RUN.
+LogCallTrace.
+       OPEN EXTEND TraceFile.
+       IF TraceFileStatus NOT = "00"
+              OPEN OUTPUT TraceFile
+       END-IF.
+       MOVE SPACES TO TraceRecord.
+       STRING WSOpName DELIMITED BY SIZE
+              " params=(" DELIMITED BY SIZE
+              Num1 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              Num2 DELIMITED BY SIZE
+              ") result=" DELIMITED BY SIZE
+              WSTraceResult DELIMITED BY SIZE
+              INTO TraceRecord
+       END-STRING.
+       WRITE TraceRecord.
+       CLOSE TraceFile.
