@@ -0,0 +1,64 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut21.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 21st 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer3.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS IDNum
+              FILE STATUS IS WSFileStatus.
+       SELECT CsvFile ASSIGN TO "Customer.csv"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY CUSTRECWIDE.
+FD CsvFile.
+       01 CsvRecord PIC X(80).
+WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE "N".
+       01 WSIDNum PIC 9(6).
+       01 ExportedCount PIC 9(8) VALUE 0.
+       01 WSFileStatus PIC XX.
+
+PROCEDURE DIVISION.
+MainPara.
+       OPEN INPUT CustomerFile.
+       OPEN OUTPUT CsvFile.
+       MOVE "IDNum,FirstName,LastName,CustomerType" TO CsvRecord.
+       WRITE CsvRecord.
+       IF WSFileStatus = "00"
+              PERFORM UNTIL WSEOF = "Y"
+                     READ CustomerFile NEXT RECORD
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END PERFORM WriteCsvRecord
+                     END-READ
+              END-PERFORM
+              CLOSE CustomerFile
+       ELSE
+              DISPLAY "No customer master file found - nothing to export."
+       END-IF.
+       CLOSE CsvFile.
+       DISPLAY " ".
+       DISPLAY "CSV EXPORT COMPLETE".
+       DISPLAY "Records exported : " ExportedCount.
+       STOP RUN.
+
+WriteCsvRecord.
+       MOVE IDNum TO WSIDNum.
+       MOVE SPACES TO CsvRecord.
+       STRING WSIDNum DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(LastName) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              CustomerType DELIMITED BY SIZE
+              INTO CsvRecord.
+       WRITE CsvRecord.
+       ADD 1 TO ExportedCount.
