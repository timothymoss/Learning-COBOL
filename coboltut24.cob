@@ -0,0 +1,55 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut24.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 21st 2022
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+       CLASS PassingScore IS "A" THRU "C", "D".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT ScoreFile ASSIGN TO "Scores.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WSFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD ScoreFile.
+       01 ScoreRecord.
+              02 StudentName PIC X(15).
+              02 StudentScore PIC X(1).
+WORKING-STORAGE SECTION.
+       01 WSEOF PIC X VALUE "N".
+       01 PassCount PIC 9(5) VALUE 0.
+       01 FailCount PIC 9(5) VALUE 0.
+       01 WSFileStatus PIC XX.
+
+PROCEDURE DIVISION.
+MainPara.
+       OPEN INPUT ScoreFile.
+       IF WSFileStatus = "00"
+              PERFORM UNTIL WSEOF = "Y"
+                     READ ScoreFile
+                            AT END MOVE "Y" TO WSEOF
+                            NOT AT END PERFORM GradeStudent
+                     END-READ
+              END-PERFORM
+              CLOSE ScoreFile
+       ELSE
+              DISPLAY "No scores file found (Scores.dat) - nothing to grade."
+       END-IF.
+       DISPLAY " ".
+       DISPLAY "GRADING SUMMARY".
+       DISPLAY "Passed : " PassCount.
+       DISPLAY "Failed : " FailCount.
+       STOP RUN.
+
+GradeStudent.
+       IF StudentScore IS PassingScore
+              ADD 1 TO PassCount
+              DISPLAY StudentName " - " StudentScore " - PASS"
+       ELSE
+              ADD 1 TO FailCount
+              DISPLAY StudentName " - " StudentScore " - FAIL"
+       END-IF.
