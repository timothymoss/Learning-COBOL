@@ -0,0 +1,122 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut23.
+AUTHOR. Timothy Moss.
+DATE-WRITTEN. December 21st 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer3.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS IDNum
+              FILE STATUS IS WSCustFileStatus.
+       SELECT ProductFile ASSIGN TO "Product.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS PFProdName
+              FILE STATUS IS WSProdFileStatus.
+       SELECT OrderFile ASSIGN TO "Order.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WSFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY CUSTRECWIDE.
+FD ProductFile.
+       01 ProductRecord.
+              02 PFProdName PIC X(10).
+              02 PFProdSize OCCURS 3 TIMES.
+                     03 PFSizeType PIC A.
+                     03 PFQtyOnHand PIC 9(5).
+                     03 PFReorderPoint PIC 9(5).
+FD OrderFile.
+       01 OrderRecord.
+              02 OrderIDNum PIC 9(6).
+              02 OrderProdName PIC X(10).
+              02 OrderSize PIC A.
+              02 OrderTimestamp PIC X(14).
+WORKING-STORAGE SECTION.
+       01 WSFileStatus PIC XX.
+       01 WSCustFileStatus PIC XX.
+       01 WSProdFileStatus PIC XX.
+       01 CustExists PIC X.
+       01 ProdExists PIC X.
+       01 StayOpen PIC X VALUE "Y".
+       01 OrderSizeInput PIC A.
+       01 OrderSizeValid PIC X.
+       01 WSSizeIndex PIC 9.
+PROCEDURE DIVISION.
+StartPara.
+       OPEN INPUT CustomerFile.
+       OPEN INPUT ProductFile.
+       IF WSCustFileStatus NOT = "00" OR WSProdFileStatus NOT = "00"
+              DISPLAY "Customer or product master file not found - no orders can be taken."
+       ELSE
+              OPEN EXTEND OrderFile
+              IF WSFileStatus NOT = "00"
+                     OPEN OUTPUT OrderFile
+              END-IF
+              PERFORM UNTIL StayOpen NOT = "Y"
+                     PERFORM TakeOrder
+                     DISPLAY "Enter another order? (Y/N) : " WITH NO ADVANCING
+                     ACCEPT StayOpen
+              END-PERFORM
+              CLOSE OrderFile
+       END-IF.
+       IF WSCustFileStatus = "00"
+              CLOSE CustomerFile
+       END-IF.
+       IF WSProdFileStatus = "00"
+              CLOSE ProductFile
+       END-IF.
+       STOP RUN.
+
+TakeOrder.
+       MOVE "Y" TO CustExists.
+       DISPLAY "Enter customer ID : " WITH NO ADVANCING.
+       ACCEPT IDNum.
+       READ CustomerFile
+              INVALID KEY MOVE "N" TO CustExists
+       END-READ.
+       IF CustExists = "N"
+              DISPLAY "Customer not found - order cancelled."
+       ELSE
+              MOVE "Y" TO ProdExists
+              DISPLAY "Enter product name : " WITH NO ADVANCING
+              ACCEPT PFProdName
+              READ ProductFile
+                     INVALID KEY MOVE "N" TO ProdExists
+              END-READ
+              IF ProdExists = "N"
+                     DISPLAY "Product not found - order cancelled."
+              ELSE
+                     DISPLAY "Available sizes for " PFProdName ":"
+                     PERFORM VARYING WSSizeIndex FROM 1 BY 1 UNTIL WSSizeIndex > 3
+                            DISPLAY "  " PFSizeType(WSSizeIndex)
+                                   "  Qty On Hand: " PFQtyOnHand(WSSizeIndex)
+                     END-PERFORM
+                     MOVE "N" TO OrderSizeValid
+                     PERFORM UNTIL OrderSizeValid = "Y"
+                            DISPLAY "Enter size : " WITH NO ADVANCING
+                            ACCEPT OrderSizeInput
+                            MOVE FUNCTION UPPER-CASE(OrderSizeInput) TO OrderSizeInput
+                            PERFORM VARYING WSSizeIndex FROM 1 BY 1 UNTIL WSSizeIndex > 3
+                                   IF PFSizeType(WSSizeIndex) = OrderSizeInput
+                                          MOVE "Y" TO OrderSizeValid
+                                   END-IF
+                            END-PERFORM
+                            IF OrderSizeValid NOT = "Y"
+                                   DISPLAY "Invalid size for that product."
+                            END-IF
+                     END-PERFORM
+                     MOVE IDNum TO OrderIDNum
+                     MOVE PFProdName TO OrderProdName
+                     MOVE OrderSizeInput TO OrderSize
+                     MOVE FUNCTION CURRENT-DATE(1:14) TO OrderTimestamp
+                     WRITE OrderRecord
+                     DISPLAY "Order recorded for " FirstName " " LastName
+                            " - " OrderProdName " (" OrderSize ")"
+              END-IF
+       END-IF.
