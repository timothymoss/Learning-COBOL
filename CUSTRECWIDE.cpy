@@ -0,0 +1,9 @@
+       01 CustomerData.
+              02 IDNum PIC 9(6).
+              02 FirstName PIC X(15).
+              02 LastName PIC X(15).
+              02 CustomerType PIC X.
+                     88 Retail VALUE "R".
+                     88 Wholesale VALUE "W".
+              02 DateAdded PIC 9(8).
+              02 LastUpdated PIC 9(8).
